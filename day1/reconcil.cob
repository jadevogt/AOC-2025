@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. D-J-VOGT.
+       INSTALLATION. VAULT-OPS.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/2026 DJV   ORIGINAL VERSION - COMPARE PARTONE'S AND
+      *                   PARTTWO'S REPORTS FOR THE SAME INPUT RUN AND
+      *                   FLAG A COUNT THAT LOOKS INCONSISTENT.
+      *  08/08/2026 DJV   PARTONE AND PARTTWO NOW WRITE ONE REPORT
+      *                   RECORD PER DIAL, IN DIAL CONTROL ORDER;
+      *                   RECONCIL WALKS BOTH REPORTS IN STEP AND
+      *                   PRINTS A CLOSING SUMMARY.
+      *  08/08/2026 DJV   RPTONEFILE/RPTTWOFILE NOW COPY THE SHARED
+      *                   RPTREC LAYOUT INSTEAD OF CARRYING THEIR OWN
+      *                   HAND-KEPT COPY OF IT.
+      *  08/08/2026 DJV   THE COMPARE LOOP STOPPED AS SOON AS EITHER
+      *                   REPORT HIT EOF, SO A DIAL COUNT MISMATCH
+      *                   BETWEEN RPTONE AND RPTTWO SILENTLY DROPPED THE
+      *                   EXTRA DIAL(S) FROM THE REPORT INSTEAD OF BEING
+      *                   FLAGGED - NOW CHECKED AND COUNTED AS AN
+      *                   INCONSISTENCY ONCE THE LOOP ENDS. 9000-
+      *                   TERMINATE NOW ALSO RUNS UNCONDITIONALLY, LIKE
+      *                   PARTONE/PARTTWO'S CLOSING PARAGRAPH, SO
+      *                   RPTONEFILE IS NOT LEFT OPEN WITH NO CLOSING
+      *                   SUMMARY WHEN RPTTWOFILE FAILS TO OPEN.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPTONEFILE ASSIGN TO RPTONE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTONEFILE-STATUS.
+
+           SELECT RPTTWOFILE ASSIGN TO RPTTWO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTTWOFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPTONEFILE.
+           COPY RPTREC
+               REPLACING ==REPORTFILE-FILE== BY ==RPTONEFILE-FILE==
+               ==RP-RUN-DATE==    BY ==R1-RUN-DATE==
+               ==RP-DIAL-ID==     BY ==R1-DIAL-ID==
+               ==RP-INPUT-FILE==  BY ==R1-INPUT-FILE==
+               ==RP-FINAL-STATE== BY ==R1-FINAL-STATE==
+               ==RP-FINAL-SCORE== BY ==R1-FINAL-SCORE==.
+
+       FD  RPTTWOFILE.
+           COPY RPTREC
+               REPLACING ==REPORTFILE-FILE== BY ==RPTTWOFILE-FILE==
+               ==RP-RUN-DATE==    BY ==R2-RUN-DATE==
+               ==RP-DIAL-ID==     BY ==R2-DIAL-ID==
+               ==RP-INPUT-FILE==  BY ==R2-INPUT-FILE==
+               ==RP-FINAL-STATE== BY ==R2-FINAL-STATE==
+               ==RP-FINAL-SCORE== BY ==R2-FINAL-SCORE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPTONE-EOF                PIC A(1) VALUE 'N'.
+       01  WS-RPTTWO-EOF                PIC A(1) VALUE 'N'.
+       01  WS-DIAL-COUNT                PIC 9(05) VALUE 0.
+       01  WS-INCONSISTENT-COUNT        PIC 9(05) VALUE 0.
+
+       01  WS-SWITCHES.
+           05  WS-CONSISTENT-SW        PIC X(01).
+               88  RUNS-ARE-CONSISTENT           VALUE 'Y'.
+               88  RUNS-ARE-INCONSISTENT         VALUE 'N'.
+           05  WS-RPTONE-OPEN-SW       PIC X(01) VALUE 'N'.
+               88  RPTONE-IS-OPEN                VALUE 'Y'.
+           05  WS-RPTTWO-OPEN-SW       PIC X(01) VALUE 'N'.
+               88  RPTTWO-IS-OPEN                VALUE 'Y'.
+
+       77  WS-RPTONEFILE-STATUS        PIC X(2).
+       77  WS-RPTTWOFILE-STATUS        PIC X(2).
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF RETURN-CODE = 0
+               PERFORM 2000-COMPARE-ONE-DIAL THRU 2000-EXIT
+                   UNTIL WS-RPTONE-EOF = 'Y' OR WS-RPTTWO-EOF = 'Y'
+               PERFORM 2900-CHECK-DIAL-COUNTS THRU 2900-EXIT
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE - OPEN BOTH REPORT DATASETS AND PRIME THE
+      *                    PAIRED READ
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT RPTONEFILE.
+           IF WS-RPTONEFILE-STATUS NOT = '00'
+               DISPLAY 'RECONCIL: UNABLE TO OPEN RPTONE'
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           SET RPTONE-IS-OPEN TO TRUE.
+           OPEN INPUT RPTTWOFILE.
+           IF WS-RPTTWOFILE-STATUS NOT = '00'
+               DISPLAY 'RECONCIL: UNABLE TO OPEN RPTTWO'
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           SET RPTTWO-IS-OPEN TO TRUE.
+           DISPLAY 'RECONCILIATION REPORT'.
+           PERFORM 2100-READ-RPTONE THRU 2100-EXIT.
+           PERFORM 2200-READ-RPTTWO THRU 2200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-COMPARE-ONE-DIAL - PRINT ONE DIAL'S SCORES SIDE BY SIDE
+      *                          AND FLAG AN INCONSISTENT COUNT
+      *****************************************************************
+       2000-COMPARE-ONE-DIAL.
+           ADD 1 TO WS-DIAL-COUNT.
+           SET RUNS-ARE-CONSISTENT TO TRUE.
+           DISPLAY '  DIAL ' R1-DIAL-ID ' INPUT ' R1-INPUT-FILE.
+           DISPLAY '    PARTONE SCORE ... ' R1-FINAL-SCORE
+               '  STATE ' R1-FINAL-STATE.
+           DISPLAY '    PARTTWO SCORE ... ' R2-FINAL-SCORE
+               '  STATE ' R2-FINAL-STATE.
+           IF R1-DIAL-ID NOT = R2-DIAL-ID
+               SET RUNS-ARE-INCONSISTENT TO TRUE
+               DISPLAY '    *** INCONSISTENT - REPORTS ARE OUT OF '
+                   'STEP ***'
+           END-IF.
+           IF R2-FINAL-SCORE < R1-FINAL-SCORE
+               SET RUNS-ARE-INCONSISTENT TO TRUE
+               DISPLAY '    *** INCONSISTENT - PARTTWO COUNT IS '
+                   'LOWER THAN PARTONE ***'
+           END-IF.
+           IF R1-FINAL-STATE NOT = R2-FINAL-STATE
+               SET RUNS-ARE-INCONSISTENT TO TRUE
+               DISPLAY '    *** INCONSISTENT - FINAL DIAL STATES '
+                   'DO NOT MATCH ***'
+           END-IF.
+           IF RUNS-ARE-INCONSISTENT
+               ADD 1 TO WS-INCONSISTENT-COUNT
+           END-IF.
+           PERFORM 2100-READ-RPTONE THRU 2100-EXIT.
+           PERFORM 2200-READ-RPTTWO THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-RPTONE - READ THE NEXT PARTONE REPORT RECORD
+      *****************************************************************
+       2100-READ-RPTONE.
+           READ RPTONEFILE INTO RPTONEFILE-FILE
+               AT END
+                   MOVE 'Y' TO WS-RPTONE-EOF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2200-READ-RPTTWO - READ THE NEXT PARTTWO REPORT RECORD
+      *****************************************************************
+       2200-READ-RPTTWO.
+           READ RPTTWOFILE INTO RPTTWOFILE-FILE
+               AT END
+                   MOVE 'Y' TO WS-RPTTWO-EOF
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2900-CHECK-DIAL-COUNTS - FLAG A MISMATCH IF ONE REPORT HAS
+      *                           DIAL RECORDS LEFT OVER AFTER THE
+      *                           OTHER HIT EOF
+      *****************************************************************
+       2900-CHECK-DIAL-COUNTS.
+           IF WS-RPTONE-EOF NOT = 'Y' OR WS-RPTTWO-EOF NOT = 'Y'
+               ADD 1 TO WS-INCONSISTENT-COUNT
+               DISPLAY '    *** INCONSISTENT - RPTONE AND RPTTWO DO '
+                   'NOT HAVE THE SAME NUMBER OF DIAL RECORDS ***'
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9000-TERMINATE - PRINT A CLOSING SUMMARY, CLOSE UP, AND SET
+      *                   THE STEP RETURN CODE
+      *****************************************************************
+       9000-TERMINATE.
+           DISPLAY 'RECONCILIATION SUMMARY: ' WS-DIAL-COUNT
+               ' DIAL(S) COMPARED, ' WS-INCONSISTENT-COUNT
+               ' INCONSISTENT'.
+           IF WS-INCONSISTENT-COUNT NOT = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           IF RPTONE-IS-OPEN
+               CLOSE RPTONEFILE
+           END-IF.
+           IF RPTTWO-IS-OPEN
+               CLOSE RPTTWOFILE
+           END-IF.
+       9000-EXIT.
+           EXIT.

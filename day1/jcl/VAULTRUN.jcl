@@ -0,0 +1,101 @@
+//VAULTRUN JOB (ACCTNO),'D J VOGT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* VAULTRUN - DRIVE THE VAULT DIAL SCORING PROGRAMS AS A SINGLE
+//*            BATCH JOB WITH ORDERED STEPS. EACH STEP SETS A
+//*            MEANINGFUL NONZERO RETURN CODE ON FAILURE AND ANY
+//*            STEP THAT DEPENDS ON A FAILED STEP IS BYPASSED.
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* 08/08/2026 DJV   ORIGINAL VERSION - PARTONE, PARTTWO AND RECONCIL
+//*                  RUN AS ORDERED STEPS OF ONE JOB INSTEAD OF THREE
+//*                  SEPARATE, UNCOORDINATED RUNS.
+//* 08/08/2026 DJV   RPTONE/RPTTWO NOW ALLOCATE A NEW GDG GENERATION
+//*                  EACH RUN INSTEAD OF DISP=NEW ON A FIXED DSN, WHICH
+//*                  FAILED ALLOCATION ON ANY RUN AFTER THE FIRST.
+//*                  CKPT AND EXCEPT ARE SPLIT INTO CKPTONE/CKPTTWO AND
+//*                  EXCPONE/EXCPTWO SO PARTONE AND PARTTWO NO LONGER
+//*                  SHARE A CHECKPOINT OR EXCEPTIONS DATASET. DCB
+//*                  LRECL VALUES ARE CORRECTED TO MATCH THE RECORD
+//*                  LAYOUTS THEY DESCRIBE.
+//* 08/08/2026 DJV   EXCPONE/EXCPTWO NOW ALLOCATE A NEW GDG GENERATION
+//*                  EACH RUN, SAME AS RPTONE/RPTTWO, SINCE THE
+//*                  PROGRAMS OPEN THEM FOR OUTPUT, NOT EXTEND - A
+//*                  FIXED DSN WITH DISP=MOD WOULD APPEND RATHER THAN
+//*                  REPLACE. CKPTONE/CKPTTWO ARE NOW KEYED (VSAM)
+//*                  DATASETS DEFINED ONCE OUTSIDE THIS JOB, SO THEY
+//*                  ARE ALLOCATED DISP=SHR LIKE ANY OTHER EXISTING
+//*                  DATASET RATHER THAN DISP=(MOD,CATLG,DELETE). ONLY
+//*                  A CATASTROPHIC FAILURE (RETURN CODE 16 OR HIGHER)
+//*                  IN AN EARLIER STEP NOW BYPASSES A LATER ONE - A
+//*                  SINGLE DIAL SKIPPED FOR BAD CONTROL DATA (RETURN
+//*                  CODE 8) OR A REPORTED OUTLIER/INCONSISTENCY
+//*                  (RETURN CODE 4) NO LONGER STOPS THE OTHER DIALS'
+//*                  DOWNSTREAM SCORING AND RECONCILIATION.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=PARTONE
+//STEPLIB  DD   DSN=VAULT.PROD.LOADLIB,DISP=SHR
+//DIALCTL  DD   DSN=VAULT.PROD.DIALCTL,DISP=SHR
+//RPTONE   DD   DSN=VAULT.PROD.RPTONE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=70)
+//EXCPONE  DD   DSN=VAULT.PROD.EXCPONE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=51)
+//*
+//* CKPTONE IS A KEYED (VSAM KSDS) DATASET, DEFINED ONCE OUTSIDE
+//* THIS JOB VIA IDCAMS DEFINE CLUSTER, NOT ALLOCATED HERE.
+//*
+//CKPTONE  DD   DSN=VAULT.PROD.CKPTONE,DISP=SHR
+//HISTONE  DD   DSN=VAULT.PROD.HISTONE,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=30)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* PARTTWO IS BYPASSED ONLY IF PARTONE FAILED CATASTROPHICALLY
+//* (RETURN CODE 16 OR HIGHER, MEANING ONE OF ITS FILES COULD NOT
+//* EVEN BE OPENED), SINCE RECONCIL THEN HAS NO USABLE RPTONE TO
+//* COMPARE AGAINST. A SINGLE DIAL SKIPPED FOR BAD CONTROL DATA
+//* (RETURN CODE 8) OR A REPORTED OUTLIER (RETURN CODE 4) IS NOT
+//* CATASTROPHIC AND DOES NOT BYPASS PARTTWO FOR THE OTHER DIALS.
+//*
+//STEP020  EXEC PGM=PARTTWO,COND=(16,GE,STEP010)
+//STEPLIB  DD   DSN=VAULT.PROD.LOADLIB,DISP=SHR
+//DIALCTL  DD   DSN=VAULT.PROD.DIALCTL,DISP=SHR
+//RPTTWO   DD   DSN=VAULT.PROD.RPTTWO(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=70)
+//EXCPTWO  DD   DSN=VAULT.PROD.EXCPTWO(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=51)
+//*
+//* CKPTTWO IS A KEYED (VSAM KSDS) DATASET, DEFINED ONCE OUTSIDE
+//* THIS JOB VIA IDCAMS DEFINE CLUSTER, NOT ALLOCATED HERE.
+//*
+//CKPTTWO  DD   DSN=VAULT.PROD.CKPTTWO,DISP=SHR
+//HISTTWO  DD   DSN=VAULT.PROD.HISTTWO,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=30)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* RECONCIL IS BYPASSED ONLY IF EITHER SCORING STEP FAILED
+//* CATASTROPHICALLY (RETURN CODE 16 OR HIGHER). A SINGLE SKIPPED
+//* DIAL (RC=8) OR A REPORTED OUTLIER/INCONSISTENCY (RC=4) IS NOT
+//* A FAILURE OF THIS STEP, SO IT DOES NOT BYPASS ANYTHING
+//* DOWNSTREAM.
+//*
+//STEP030  EXEC PGM=RECONCIL,
+//             COND=((16,GE,STEP010),(16,GE,STEP020))
+//STEPLIB  DD   DSN=VAULT.PROD.LOADLIB,DISP=SHR
+//RPTONE   DD   DSN=VAULT.PROD.RPTONE(0),DISP=SHR
+//RPTTWO   DD   DSN=VAULT.PROD.RPTTWO(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//

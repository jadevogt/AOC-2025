@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CKPTREC - SHARED VAULT DIAL CHECKPOINT RECORD LAYOUT
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/2026 DJV   FACTORED OUT OF PARTONE AND PARTTWO SO BOTH
+      *                   PROGRAMS SHARE ONE DEFINITION OF THE
+      *                   CHECKPOINT RECORD INSTEAD OF TWO COPIES THAT
+      *                   COULD DRIFT APART.
+      *****************************************************************
+       01  CKPTFILE-FILE.
+           05  CK-DIAL-ID              PIC X(8).
+           05  CK-RECORD-COUNT         PIC 9(09).
+           05  CK-STATE                PIC S9(10).
+           05  CK-SCORE                PIC 9(04).

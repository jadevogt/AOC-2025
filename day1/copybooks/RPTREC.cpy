@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  RPTREC - SHARED VAULT DIAL SCORE REPORT RECORD LAYOUT
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/2026 DJV   FACTORED OUT OF PARTONE AND PARTTWO SO BOTH
+      *                   PROGRAMS SHARE ONE DEFINITION OF THE REPORT
+      *                   RECORD INSTEAD OF TWO COPIES THAT COULD DRIFT
+      *                   APART.
+      *****************************************************************
+       01  REPORTFILE-FILE.
+           05  RP-RUN-DATE             PIC 9(8).
+           05  RP-DIAL-ID              PIC X(8).
+           05  RP-INPUT-FILE           PIC X(40).
+           05  RP-FINAL-STATE          PIC S9(10).
+           05  RP-FINAL-SCORE          PIC 9(4).

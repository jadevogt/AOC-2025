@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  HISTREC - SHARED VAULT DIAL RUN HISTORY RECORD LAYOUT
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/2026 DJV   FACTORED OUT OF PARTONE AND PARTTWO SO BOTH
+      *                   PROGRAMS SHARE ONE DEFINITION OF THE HISTORY
+      *                   RECORD INSTEAD OF TWO COPIES THAT COULD DRIFT
+      *                   APART.
+      *****************************************************************
+       01  HISTORYFILE-FILE.
+           05  HS-RUN-DATE             PIC 9(8).
+           05  HS-DIAL-ID              PIC X(8).
+           05  HS-FINAL-STATE          PIC S9(10).
+           05  HS-FINAL-SCORE          PIC 9(4).

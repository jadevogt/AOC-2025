@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  DLCTLREC - SHARED VAULT DIAL CONTROL RECORD LAYOUT
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/2026 DJV   FACTORED OUT OF PARTONE AND PARTTWO SO BOTH
+      *                   PROGRAMS SHARE ONE DEFINITION OF THE DIAL
+      *                   CONTROL RECORD INSTEAD OF TWO COPIES THAT
+      *                   COULD DRIFT APART.
+      *****************************************************************
+       01  DIALCTLFILE-FILE.
+           05  DC-DIAL-ID              PIC X(8).
+           05  DC-INPUT-FILE           PIC X(40).
+           05  DC-START-STATE          PIC S9(10).
+           05  DC-DIAL-SIZE            PIC 9(05).

@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  EXCPREC - SHARED VAULT DIAL EXCEPTION RECORD LAYOUT
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/2026 DJV   FACTORED OUT OF PARTONE AND PARTTWO SO BOTH
+      *                   PROGRAMS SHARE ONE DEFINITION OF THE REJECTED
+      *                   RECORD LAYOUT INSTEAD OF TWO COPIES THAT COULD
+      *                   DRIFT APART.
+      *****************************************************************
+       01  EXCEPTFILE-FILE.
+           05  EX-DIAL-ID              PIC X(8).
+           05  EX-RECORD-COUNT         PIC 9(09).
+           05  EX-DIRECTION            PIC A(1).
+           05  EX-MAGNITUDE            PIC X(3).
+           05  EX-REASON               PIC X(30).

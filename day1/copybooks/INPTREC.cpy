@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  INPTREC - SHARED VAULT DIAL INSTRUCTION RECORD LAYOUT
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/2026 DJV   FACTORED OUT OF PARTONE AND PARTTWO SO BOTH
+      *                   PROGRAMS SHARE ONE DEFINITION. ADDED DIAL-ID
+      *                   SO A SINGLE FEED CAN CARRY INSTRUCTIONS FOR
+      *                   MORE THAN ONE VAULT DIAL.
+      *****************************************************************
+       01  INPUTFILE-FILE.
+           05  DIRECTION               PIC A(1).
+           05  MAGNITUDE               PIC X(3).
+           05  DIAL-ID                 PIC X(8).

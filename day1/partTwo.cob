@@ -1,63 +1,712 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PARTTWO.
+       AUTHOR. D-J-VOGT.
+       INSTALLATION. VAULT-OPS.
+       DATE-WRITTEN. 12/01/2025.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  12/01/2025 DJV   ORIGINAL VERSION - UNIT-BY-UNIT DIAL WALK.
+      *  08/08/2026 DJV   READ STARTING DIAL POSITION AND DIAL SIZE
+      *                   FROM A CONTROL RECORD INSTEAD OF HARDCODING.
+      *                   RESTRUCTURED INTO NUMBERED PARAGRAPHS TO
+      *                   MATCH PARTONE.
+      *  08/08/2026 DJV   VALIDATE DIRECTION AND MAGNITUDE BEFORE
+      *                   SCORING; REJECTS ARE LOGGED TO EXCEPTFILE
+      *                   INSTEAD OF CORRUPTING THE SCORE.
+      *  08/08/2026 DJV   CHECKPOINT RECORD COUNT, STATE AND SCORE
+      *                   PERIODICALLY SO A RERUN CAN RESUME AT THE
+      *                   LAST CHECKPOINT INSTEAD OF RECORD ONE.
+      *  08/08/2026 DJV   WRITE FINAL SCORE TO REPORTFILE FOR AUDIT,
+      *                   SAME AS PARTONE, SO RECONCIL CAN COMPARE THE
+      *                   TWO RUNS.
+      *  08/08/2026 DJV   MOVED THE INPUT RECORD LAYOUT TO A SHARED
+      *                   COPYBOOK AND ADDED DIAL-ID SO ONE FEED CAN
+      *                   CARRY INSTRUCTIONS FOR SEVERAL VAULT DIALS;
+      *                   RECORDS FOR ANOTHER DIAL ARE SKIPPED.
+      *  08/08/2026 DJV   DIALCTLFILE NOW LISTS ONE RECORD PER DIAL
+      *                   (ID AND INPUT FILE NAME) AND IS LOOPED OVER
+      *                   IN A SINGLE RUN, PRODUCING ONE SCORE PER
+      *                   DIAL PLUS A CLOSING SUMMARY. THE HARDCODED
+      *                   'input.txt' LITERAL IS GONE.
+      *  08/08/2026 DJV   APPEND EACH DIAL'S RUN DATE, FINAL STATE AND
+      *                   SCORE TO AN ACCUMULATING HISTORY DATASET FOR
+      *                   TREND AND OUTLIER TRACKING.
+      *  08/08/2026 DJV   REPLACED THE UNIT-BY-UNIT DIAL WALK WITH A
+      *                   DIRECT ZERO-CROSSING CALCULATION SO A LARGE
+      *                   MAGNITUDE COSTS THE SAME AS A SMALL ONE.
+      *  08/08/2026 DJV   RENAMED THE CHECKPOINT AND EXCEPTION DATASETS
+      *                   TO CKPTTWO/EXCPTWO SO PARTTWO NO LONGER
+      *                   SHARES THEM WITH PARTONE - THE SHARED NAMES
+      *                   LET PARTTWO INHERIT PARTONE'S CHECKPOINT ON A
+      *                   NORMAL BACK-TO-BACK JOB RUN AND TRUNCATE
+      *                   PARTONE'S EXCEPTIONS REPORT. THE CHECKPOINT
+      *                   IS NOW ALSO CLEARED ONCE A DIAL COMPLETES
+      *                   NORMALLY SO A LATER, UNRELATED RUN FOR THE
+      *                   SAME DIAL DOES NOT RESUME PARTWAY THROUGH.
+      *                   THE CONTROL, REPORT, EXCEPTION AND HISTORY
+      *                   OPENS ARE NOW STATUS-CHECKED LIKE EVERY OTHER
+      *                   OPEN IN THIS PROGRAM, AND A DIAL WITH A ZERO
+      *                   OR MISSING DIAL SIZE IS SKIPPED INSTEAD OF
+      *                   ABENDING ON THE DIVIDE. THE DIALCTLFILE,
+      *                   REPORTFILE, EXCEPTFILE, CKPTFILE AND
+      *                   HISTORYFILE RECORD LAYOUTS MOVED TO SHARED
+      *                   COPYBOOKS, THE SAME TREATMENT INPUTFILE
+      *                   ALREADY GOT.
+      *  08/08/2026 DJV   WS-STATE IS NOW NORMALIZED TO THE DIAL SIZE
+      *                   RIGHT AFTER A DIAL'S STARTING STATE IS LOADED
+      *                   (OR RESTORED FROM A CHECKPOINT) - 2450-STEP-
+      *                   RIGHT'S DIRECT CROSSING-COUNT FORMULA ONLY
+      *                   HOLDS WHEN 0 <= STATE < DIAL SIZE ON ENTRY,
+      *                   AND A START STATE AT OR BEYOND THE DIAL SIZE
+      *                   WAS NEVER BROUGHT INTO RANGE BEFORE SCORING
+      *                   BEGAN. CKPTFILE IS NOW A KEYED FILE WITH ONE
+      *                   RECORD PER DIAL ID INSTEAD OF ONE RECORD FOR
+      *                   THE WHOLE JOB - A DIAL FINISHING NORMALLY
+      *                   USED TO CLEAR EVERY OTHER DIAL'S CHECKPOINT
+      *                   TOO WHEN SEVERAL DIALS SHARE ONE RUN. THE
+      *                   CHECKPOINT OPEN/WRITE/REWRITE/DELETE CALLS
+      *                   ARE NOW STATUS-CHECKED. A DIAL SKIPPED FOR
+      *                   BAD CONTROL DATA NOW SETS RETURN-CODE 8
+      *                   INSTEAD OF 16 SO IT DOES NOT LOOK LIKE THE
+      *                   CATASTROPHIC INITIALIZATION FAILURES 16 IS
+      *                   RESERVED FOR AND DOES NOT BLOCK RECONCIL FOR
+      *                   THE REST OF THE RUN. EACH DIAL'S NEW SCORE IS
+      *                   NOW COMPARED AGAINST ITS OWN AVERAGE IN
+      *                   HISTORYFILE AND FLAGGED (RETURN-CODE 4) WHEN
+      *                   IT IS A BIG OUTLIER.
+      *  08/08/2026 DJV   RESTART NOW RE-SKIPS PHYSICAL INPUT RECORDS
+      *                   WITH THE SAME DIAL-ID FILTER 2300-READ-LOOP
+      *                   APPLIES TO NEW RECORDS - ON A SHARED MULTI-
+      *                   DIAL FEED, SKIPPING BY RAW RECORD COUNT COULD
+      *                   STOP SHORT OF THE CHECKPOINTED DIAL'S ACTUAL
+      *                   POSITION AND REPLAY ALREADY-SCORED RECORDS.
+      *                   A NEGATIVE MAGNITUDE (VALID TO TEST-NUMVAL BUT
+      *                   NOT A VALID MAGNITUDE HERE) IS NOW REJECTED
+      *                   INSTEAD OF HAVING ITS SIGN SILENTLY DROPPED.
+      *                   WS-SCORE IS NOW CHECKED FOR OVERFLOW WHEN
+      *                   UPDATED; A DIAL THAT WOULD WRAP PAST PIC 9(4)
+      *                   IS FLAGGED (RETURN-CODE 8) INSTEAD OF SILENTLY
+      *                   WRAPPING - THE DIRECT CROSSING-COUNT FORMULA
+      *                   MAKES A LARGE SCORE FROM ONE INSTRUCTION MUCH
+      *                   CHEAPER TO REACH THAN THE OLD UNIT WALK EVER
+      *                   WAS. THE IN-MEMORY HISTORY TABLE NOW DISPLAYS
+      *                   A ONE-TIME WARNING IF MORE THAN 50 DISTINCT
+      *                   DIALS APPEAR IN HISTORYFILE, SINCE OUTLIER
+      *                   TRACKING SILENTLY STOPS FOR ANY DIAL THAT DOES
+      *                   NOT FIT IN THE TABLE.
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-        SELECT INPUTFILE ASSIGN TO 'input.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.
+       FILE-CONTROL.
+           SELECT DIALCTLFILE ASSIGN TO DIALCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIALCTLFILE-STATUS.
+
+           SELECT INPUTFILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUTFILE-STATUS.
+
+           SELECT REPORTFILE ASSIGN TO RPTTWO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTFILE-STATUS.
+
+           SELECT EXCEPTFILE ASSIGN TO EXCPTWO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTFILE-STATUS.
+
+           SELECT CKPTFILE ASSIGN TO CKPTTWO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-DIAL-ID
+               FILE STATUS IS WS-CKPTFILE-STATUS.
+
+           SELECT HISTORYFILE ASSIGN TO HISTTWO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORYFILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD INPUTFILE
+       FD  DIALCTLFILE.
+           COPY DLCTLREC.
+
+       FD  INPUTFILE
            RECORDING MODE IS V.
-       01 INPUTFILE-FILE.
-               05 DIRECTION PIC A(1).
-               05 MAGNITUDE PIC X(3).
+           COPY INPTREC.
+
+       FD  REPORTFILE.
+           COPY RPTREC.
+
+       FD  EXCEPTFILE.
+           COPY EXCPREC.
+
+       FD  CKPTFILE.
+           COPY CKPTREC.
+
+       FD  HISTORYFILE.
+           COPY HISTREC.
 
        WORKING-STORAGE SECTION.
-       01 WS-INPUTFILE.
-               05 WS-DIRECTION PIC A(1).
-               05 WS-MAGNITUDE PIC X(3).
-       01 WS-EOF PIC A(1).
-       01 WS-STATE PIC S9(10) VALUE +50.
-       01 WS-LEFT PIC A(1) VALUE 'L'.
-       01 WS-RIGHT PIC A(1) VALUE 'R'.
-       01 WS-NUM-MAG PIC 9(03).
-       01 WS-SCORE PIC 9(4) VALUE 0.
+       01  WS-INPUTFILE.
+           05  WS-DIRECTION            PIC A(1).
+           05  WS-MAGNITUDE            PIC X(3).
+           05  WS-DIAL-ID              PIC X(8).
+       01  WS-DIALCTL-EOF              PIC A(1) VALUE 'N'.
+       01  WS-INPUTFILE-EOF            PIC A(1).
+       01  WS-STATE                    PIC S9(10).
+       01  WS-LEFT                     PIC A(1) VALUE 'L'.
+       01  WS-RIGHT                    PIC A(1) VALUE 'R'.
+       01  WS-NUM-MAG                  PIC 9(03).
+       01  WS-SCORE                    PIC 9(4).
+       01  WS-DIAL-SIZE                PIC 9(05).
+       01  WS-RECORD-COUNT             PIC 9(09).
+       01  WS-SKIP-COUNT               PIC 9(09).
+       01  WS-SKIP-MATCHED             PIC 9(09).
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(09) VALUE 500.
+       01  WS-CURRENT-DIAL-ID          PIC X(8).
+       01  WS-INPUT-FILENAME           PIC X(40).
+       01  WS-DIAL-COUNT               PIC 9(05) VALUE 0.
+       01  WS-TOTAL-SCORE              PIC 9(09) VALUE 0.
+       01  WS-TEMP-A                   PIC S9(10).
+       01  WS-TEMP-B                   PIC S9(10).
+       01  WS-CROSS-COUNT              PIC S9(09).
+
+       01  WS-OUTLIER-THRESHOLD        PIC 9(4) VALUE 20.
+       01  WS-HIST-ENTRIES             PIC 9(02) VALUE 0.
+       01  WS-HIST-SUB                 PIC 9(02) VALUE 0.
+       01  WS-HIST-MATCH-SUB           PIC 9(02) VALUE 0.
+       01  WS-HIST-AVERAGE             PIC 9(9)V9(2).
+       01  WS-HIST-DIFF                PIC S9(9)V9(2).
+       01  WS-HISTORYFILE-EOF          PIC A(1) VALUE 'N'.
+       01  WS-HIST-TABLE.
+           05  WS-HIST-ENTRY OCCURS 50 TIMES.
+               10  WS-HIST-DIAL-ID     PIC X(8).
+               10  WS-HIST-COUNT       PIC 9(9).
+               10  WS-HIST-TOTAL       PIC 9(9).
+
+       01  WS-SWITCHES.
+           05  WS-RECORD-SW            PIC X(01).
+               88  RECORD-IS-VALID              VALUE 'Y'.
+               88  RECORD-IS-INVALID             VALUE 'N'.
+           05  WS-DIALCTL-OPEN-SW      PIC X(01) VALUE 'N'.
+               88  DIALCTLFILE-IS-OPEN           VALUE 'Y'.
+           05  WS-REPORTFILE-OPEN-SW   PIC X(01) VALUE 'N'.
+               88  REPORTFILE-IS-OPEN            VALUE 'Y'.
+           05  WS-EXCEPTFILE-OPEN-SW   PIC X(01) VALUE 'N'.
+               88  EXCEPTFILE-IS-OPEN            VALUE 'Y'.
+           05  WS-HISTORYFILE-OPEN-SW  PIC X(01) VALUE 'N'.
+               88  HISTORYFILE-IS-OPEN           VALUE 'Y'.
+           05  WS-HIST-TABLE-FULL-SW   PIC X(01) VALUE 'N'.
+               88  HIST-TABLE-IS-FULL             VALUE 'Y'.
+
+       77  WS-DIALCTLFILE-STATUS       PIC X(2).
+       77  WS-INPUTFILE-STATUS         PIC X(2).
+       77  WS-REPORTFILE-STATUS        PIC X(2).
+       77  WS-EXCEPTFILE-STATUS        PIC X(2).
+       77  WS-CKPTFILE-STATUS          PIC X(2).
+       77  WS-HISTORYFILE-STATUS       PIC X(2).
+       77  WS-RUN-DATE                 PIC 9(8).
+       77  WS-REJECT-REASON            PIC X(30).
 
        PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF RETURN-CODE = 0
+               PERFORM 2000-PROCESS-ONE-DIAL THRU 2000-EXIT
+                   UNTIL WS-DIALCTL-EOF = 'Y'
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE - OPEN THE CONTROL, REPORT AND EXCEPTION FILES
+      *****************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT DIALCTLFILE.
+           IF WS-DIALCTLFILE-STATUS NOT = '00'
+               DISPLAY 'PARTTWO: UNABLE TO OPEN DIALCTLFILE'
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           SET DIALCTLFILE-IS-OPEN TO TRUE.
+           OPEN OUTPUT REPORTFILE.
+           IF WS-REPORTFILE-STATUS NOT = '00'
+               DISPLAY 'PARTTWO: UNABLE TO OPEN REPORTFILE'
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           SET REPORTFILE-IS-OPEN TO TRUE.
+           OPEN OUTPUT EXCEPTFILE.
+           IF WS-EXCEPTFILE-STATUS NOT = '00'
+               DISPLAY 'PARTTWO: UNABLE TO OPEN EXCEPTFILE'
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           SET EXCEPTFILE-IS-OPEN TO TRUE.
+           PERFORM 1500-LOAD-HISTORY THRU 1500-EXIT.
+           OPEN EXTEND HISTORYFILE.
+           IF WS-HISTORYFILE-STATUS = '35'
+               OPEN OUTPUT HISTORYFILE
+           END-IF.
+           IF WS-HISTORYFILE-STATUS NOT = '00'
+               DISPLAY 'PARTTWO: UNABLE TO OPEN HISTORYFILE'
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           SET HISTORYFILE-IS-OPEN TO TRUE.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1500-LOAD-HISTORY - PRE-READ HISTORYFILE ONCE, BEFORE IT IS
+      *                      REOPENED FOR EXTEND, SO EACH DIAL'S PAST
+      *                      RUNS ARE AVAILABLE TO COMPARE AGAINST
+      *****************************************************************
+       1500-LOAD-HISTORY.
+           OPEN INPUT HISTORYFILE.
+           IF WS-HISTORYFILE-STATUS NOT = '00'
+               GO TO 1500-EXIT
+           END-IF.
+           PERFORM 1550-LOAD-ONE-HISTORY-RECORD THRU 1550-EXIT
+               UNTIL WS-HISTORYFILE-EOF = 'Y'.
+           CLOSE HISTORYFILE.
+       1500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1550-LOAD-ONE-HISTORY-RECORD - READ ONE PAST RUN AND FOLD IT
+      *                                 INTO THIS DIAL'S RUNNING TOTALS
+      *****************************************************************
+       1550-LOAD-ONE-HISTORY-RECORD.
+           READ HISTORYFILE INTO HISTORYFILE-FILE
+               AT END
+                   MOVE 'Y' TO WS-HISTORYFILE-EOF
+               NOT AT END
+                   PERFORM 1560-ACCUMULATE-HISTORY THRU 1560-EXIT
+           END-READ.
+       1550-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1560-ACCUMULATE-HISTORY - FIND OR ADD THIS DIAL'S TABLE ENTRY
+      *                            AND ADD THIS RUN'S SCORE TO IT
+      *****************************************************************
+       1560-ACCUMULATE-HISTORY.
+           MOVE 0 TO WS-HIST-MATCH-SUB.
+           MOVE 1 TO WS-HIST-SUB.
+           PERFORM UNTIL WS-HIST-SUB > WS-HIST-ENTRIES
+               OR WS-HIST-MATCH-SUB NOT = 0
+               IF WS-HIST-DIAL-ID (WS-HIST-SUB) = HS-DIAL-ID
+                   MOVE WS-HIST-SUB TO WS-HIST-MATCH-SUB
+               END-IF
+               ADD 1 TO WS-HIST-SUB
+           END-PERFORM.
+           IF WS-HIST-MATCH-SUB = 0
+               IF WS-HIST-ENTRIES < 50
+                   ADD 1 TO WS-HIST-ENTRIES
+                   MOVE WS-HIST-ENTRIES TO WS-HIST-MATCH-SUB
+                   MOVE HS-DIAL-ID
+                       TO WS-HIST-DIAL-ID (WS-HIST-MATCH-SUB)
+                   MOVE 0 TO WS-HIST-COUNT (WS-HIST-MATCH-SUB)
+                   MOVE 0 TO WS-HIST-TOTAL (WS-HIST-MATCH-SUB)
+               ELSE
+                   IF NOT HIST-TABLE-IS-FULL
+                       SET HIST-TABLE-IS-FULL TO TRUE
+                       DISPLAY 'PARTTWO: HISTORY TABLE FULL AT 50 '
+                           'DIALS - OUTLIER TRACKING WILL BE '
+                           'INCOMPLETE FOR ADDITIONAL DIALS'
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-HIST-MATCH-SUB NOT = 0
+               ADD 1 TO WS-HIST-COUNT (WS-HIST-MATCH-SUB)
+               ADD HS-FINAL-SCORE TO WS-HIST-TOTAL (WS-HIST-MATCH-SUB)
+           END-IF.
+       1560-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-ONE-DIAL - READ ONE DIAL CONTROL RECORD AND SCORE
+      *                          ITS INPUT FEED
+      *****************************************************************
+       2000-PROCESS-ONE-DIAL.
+           READ DIALCTLFILE INTO DIALCTLFILE-FILE
+               AT END
+                   MOVE 'Y' TO WS-DIALCTL-EOF
+               NOT AT END
+                   PERFORM 2100-RUN-ONE-DIAL THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-RUN-ONE-DIAL - LOAD THE DIAL'S STARTING VALUES, SCORE ITS
+      *                      INPUT FEED, AND WRITE ITS REPORT
+      *****************************************************************
+       2100-RUN-ONE-DIAL.
+           MOVE DC-START-STATE TO WS-STATE.
+           MOVE DC-DIAL-SIZE TO WS-DIAL-SIZE.
+           MOVE DC-DIAL-ID TO WS-CURRENT-DIAL-ID.
+           MOVE DC-INPUT-FILE TO WS-INPUT-FILENAME.
+           MOVE 0 TO WS-SCORE.
+           MOVE 0 TO WS-RECORD-COUNT.
+           MOVE 0 TO WS-SKIP-COUNT.
+           MOVE 'N' TO WS-INPUTFILE-EOF.
+           IF WS-DIAL-SIZE NOT GREATER THAN 0
+               DISPLAY 'PARTTWO: INVALID DIAL SIZE FOR DIAL '
+                   WS-CURRENT-DIAL-ID ' - DIAL SKIPPED'
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               GO TO 2100-EXIT
+           END-IF.
+           PERFORM 2150-CHECK-RESTART THRU 2150-EXIT.
+           MOVE FUNCTION MOD (WS-STATE WS-DIAL-SIZE) TO WS-STATE.
            OPEN INPUT INPUTFILE.
-           PERFORM UNTIL WS-EOF='Y'
-                   READ INPUTFILE INTO WS-INPUTFILE
-                           AT END 
-                                   DISPLAY WS-SCORE
-                                   MOVE 'Y' TO WS-EOF
-                           NOT AT END 
-                            MOVE FUNCTION NUMVAL (WS-MAGNITUDE)
-                                   TO WS-NUM-MAG
-                                IF WS-DIRECTION IS EQUAL TO "L"
-                                        PERFORM UNTIL WS-NUM-MAG=0
-                                          SUBTRACT 1 FROM WS-NUM-MAG
-                                          SUBTRACT 1 FROM WS-STATE
-                                          MOVE FUNCTION MOD 
-                                          (WS-STATE 100) TO WS-STATE
-                                          IF WS-STATE IS EQUAL TO 0
-                                           ADD 1 TO WS-SCORE
-                                          END-IF
-                                        END-PERFORM
-                                ELSE
-                                        PERFORM UNTIL WS-NUM-MAG=0
-                                          SUBTRACT 1 FROM WS-NUM-MAG
-                                          ADD 1 TO WS-STATE
-                                          MOVE FUNCTION MOD 
-                                          (WS-STATE 100) TO WS-STATE
-                                          IF WS-STATE IS EQUAL TO 0
-                                           ADD 1 TO WS-SCORE
-                                          END-IF
-                                        END-PERFORM
+           IF WS-INPUTFILE-STATUS NOT = '00'
+               DISPLAY 'PARTTWO: UNABLE TO OPEN INPUT FEED FOR DIAL '
+                   WS-CURRENT-DIAL-ID
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               GO TO 2100-EXIT
+           END-IF.
+           MOVE 0 TO WS-SKIP-MATCHED.
+           PERFORM 2200-SKIP-ONE-RECORD THRU 2200-EXIT
+               UNTIL WS-SKIP-MATCHED >= WS-SKIP-COUNT
+                   OR WS-INPUTFILE-EOF = 'Y'.
+           PERFORM 2300-READ-LOOP THRU 2300-EXIT
+               UNTIL WS-INPUTFILE-EOF = 'Y'.
+           CLOSE INPUTFILE.
+           PERFORM 2660-CLEAR-CHECKPOINT THRU 2660-EXIT.
+           PERFORM 2700-WRITE-REPORT THRU 2700-EXIT.
+           ADD 1 TO WS-DIAL-COUNT.
+           ADD WS-SCORE TO WS-TOTAL-SCORE.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2150-CHECK-RESTART - RESUME THIS DIAL FROM ITS LAST CHECKPOINT
+      *                       IF ONE IS ON FILE
+      *****************************************************************
+       2150-CHECK-RESTART.
+           OPEN I-O CKPTFILE.
+           IF WS-CKPTFILE-STATUS = '35'
+               OPEN OUTPUT CKPTFILE
+               CLOSE CKPTFILE
+               OPEN I-O CKPTFILE
+           END-IF.
+           IF WS-CKPTFILE-STATUS = '00'
+               MOVE WS-CURRENT-DIAL-ID TO CK-DIAL-ID
+               READ CKPTFILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CK-RECORD-COUNT TO WS-SKIP-COUNT
+                       MOVE CK-STATE TO WS-STATE
+                       MOVE CK-SCORE TO WS-SCORE
+                       DISPLAY 'PARTTWO: RESUMING DIAL '
+                           WS-CURRENT-DIAL-ID
+                           ' AT RECORD ' WS-RECORD-COUNT
+               END-READ
+               CLOSE CKPTFILE
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2200-SKIP-ONE-RECORD - DISCARD ONE ALREADY-PROCESSED PHYSICAL
+      *                         INPUT RECORD DURING A RESTART, COUNTING
+      *                         ONLY RECORDS FOR THIS DIAL SO A SHARED
+      *                         MULTI-DIAL FEED SKIPS TO THE SAME
+      *                         PHYSICAL POSITION 2300-READ-LOOP
+      *                         CHECKPOINTED
+      *****************************************************************
+       2200-SKIP-ONE-RECORD.
+           READ INPUTFILE INTO WS-INPUTFILE
+               AT END
+                   MOVE 'Y' TO WS-INPUTFILE-EOF
+               NOT AT END
+                   IF WS-DIAL-ID = SPACES
+                       OR WS-DIAL-ID = WS-CURRENT-DIAL-ID
+                       ADD 1 TO WS-SKIP-MATCHED
+                   END-IF
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2300-READ-LOOP - VALIDATE AND MOVE THE DIAL DIRECTLY TO ITS
+      *                   NEW POSITION, SCORING EVERY ZERO CROSSING
+      *                   ALONG THE WAY, AND CHECKPOINTING PERIODICALLY
+      *****************************************************************
+       2300-READ-LOOP.
+           READ INPUTFILE INTO WS-INPUTFILE
+               AT END
+                   MOVE 'Y' TO WS-INPUTFILE-EOF
+               NOT AT END
+                   IF WS-DIAL-ID = SPACES
+                       OR WS-DIAL-ID = WS-CURRENT-DIAL-ID
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 2500-VALIDATE-RECORD THRU 2500-EXIT
+                       IF RECORD-IS-VALID
+                           MOVE FUNCTION NUMVAL (WS-MAGNITUDE)
+                               TO WS-NUM-MAG
+                           IF WS-DIRECTION IS EQUAL TO WS-LEFT
+                               PERFORM 2400-STEP-LEFT THRU 2400-EXIT
+                           ELSE
+                               PERFORM 2450-STEP-RIGHT THRU 2450-EXIT
+                           END-IF
+                       ELSE
+                           PERFORM 2600-LOG-EXCEPTION THRU 2600-EXIT
+                       END-IF
+                       IF FUNCTION MOD (WS-RECORD-COUNT
+                           WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM 2650-WRITE-CHECKPOINT THRU
+                               2650-EXIT
+                       END-IF
+                   END-IF
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2400-STEP-LEFT - MOVE THE DIAL WS-NUM-MAG UNITS LEFT IN ONE
+      *                   SHOT. THE NUMBER OF TIMES ZERO IS PASSED
+      *                   GOING FROM (STATE - 1) DOWN TO
+      *                   (STATE - WS-NUM-MAG) IS THE DIFFERENCE OF
+      *                   TWO FLOOR DIVISIONS BY THE DIAL SIZE; FLOOR
+      *                   DIVISION IS (N - MOD(N,SIZE)) / SIZE BECAUSE
+      *                   FUNCTION MOD RETURNS TRUE MATHEMATICAL
+      *                   MODULO EVEN FOR A NEGATIVE N.
+      *****************************************************************
+       2400-STEP-LEFT.
+           COMPUTE WS-TEMP-A = WS-STATE - 1.
+           COMPUTE WS-TEMP-B = WS-STATE - WS-NUM-MAG - 1.
+           COMPUTE WS-CROSS-COUNT =
+               ((WS-TEMP-A - FUNCTION MOD (WS-TEMP-A WS-DIAL-SIZE))
+                   / WS-DIAL-SIZE)
+             - ((WS-TEMP-B - FUNCTION MOD (WS-TEMP-B WS-DIAL-SIZE))
+                   / WS-DIAL-SIZE).
+           ADD WS-CROSS-COUNT TO WS-SCORE
+               ON SIZE ERROR
+                   DISPLAY 'PARTTWO: SCORE OVERFLOW FOR DIAL '
+                       WS-CURRENT-DIAL-ID ' - VALUE WRAPPED'
+                   IF RETURN-CODE < 8
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+           END-ADD.
+           SUBTRACT WS-NUM-MAG FROM WS-STATE.
+           MOVE FUNCTION MOD (WS-STATE WS-DIAL-SIZE) TO WS-STATE.
+       2400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2450-STEP-RIGHT - MOVE THE DIAL WS-NUM-MAG UNITS RIGHT IN ONE
+      *                    SHOT. THE NUMBER OF TIMES ZERO IS PASSED
+      *                    GOING FROM (STATE + 1) UP TO
+      *                    (STATE + WS-NUM-MAG) IS THE FLOOR DIVISION
+      *                    OF (STATE + WS-NUM-MAG) BY THE DIAL SIZE,
+      *                    SINCE STATE IS ALWAYS LESS THAN THE DIAL
+      *                    SIZE COMING IN.
+      *****************************************************************
+       2450-STEP-RIGHT.
+           COMPUTE WS-TEMP-A = WS-STATE + WS-NUM-MAG.
+           COMPUTE WS-CROSS-COUNT =
+               (WS-TEMP-A - FUNCTION MOD (WS-TEMP-A WS-DIAL-SIZE))
+                   / WS-DIAL-SIZE.
+           ADD WS-CROSS-COUNT TO WS-SCORE
+               ON SIZE ERROR
+                   DISPLAY 'PARTTWO: SCORE OVERFLOW FOR DIAL '
+                       WS-CURRENT-DIAL-ID ' - VALUE WRAPPED'
+                   IF RETURN-CODE < 8
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+           END-ADD.
+           ADD WS-NUM-MAG TO WS-STATE.
+           MOVE FUNCTION MOD (WS-STATE WS-DIAL-SIZE) TO WS-STATE.
+       2450-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2500-VALIDATE-RECORD - DIRECTION MUST BE L OR R, MAGNITUDE
+      *                         MUST BE NUMERIC
+      *****************************************************************
+       2500-VALIDATE-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           IF WS-DIRECTION NOT = WS-LEFT AND WS-DIRECTION NOT = WS-RIGHT
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'INVALID DIRECTION' TO WS-REJECT-REASON
+           END-IF.
+           IF RECORD-IS-VALID
+               AND FUNCTION TEST-NUMVAL (WS-MAGNITUDE) NOT = 0
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'MAGNITUDE NOT NUMERIC' TO WS-REJECT-REASON
+           END-IF.
+           IF RECORD-IS-VALID
+               AND FUNCTION NUMVAL (WS-MAGNITUDE) < 0
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'MAGNITUDE IS NEGATIVE' TO WS-REJECT-REASON
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2600-LOG-EXCEPTION - WRITE THE REJECTED RECORD TO EXCEPTFILE
+      *****************************************************************
+       2600-LOG-EXCEPTION.
+           MOVE WS-CURRENT-DIAL-ID TO EX-DIAL-ID.
+           MOVE WS-RECORD-COUNT TO EX-RECORD-COUNT.
+           MOVE WS-DIRECTION TO EX-DIRECTION.
+           MOVE WS-MAGNITUDE TO EX-MAGNITUDE.
+           MOVE WS-REJECT-REASON TO EX-REASON.
+           WRITE EXCEPTFILE-FILE.
+       2600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2650-WRITE-CHECKPOINT - RECORD PROGRESS SO A RERUN CAN RESUME
+      *****************************************************************
+       2650-WRITE-CHECKPOINT.
+           OPEN I-O CKPTFILE.
+           IF WS-CKPTFILE-STATUS = '35'
+               OPEN OUTPUT CKPTFILE
+               CLOSE CKPTFILE
+               OPEN I-O CKPTFILE
+           END-IF.
+           IF WS-CKPTFILE-STATUS NOT = '00'
+               DISPLAY 'PARTTWO: UNABLE TO OPEN CKPTFILE FOR DIAL '
+                   WS-CURRENT-DIAL-ID
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               GO TO 2650-EXIT
+           END-IF.
+           MOVE WS-CURRENT-DIAL-ID TO CK-DIAL-ID.
+           MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT.
+           MOVE WS-STATE TO CK-STATE.
+           MOVE WS-SCORE TO CK-SCORE.
+           REWRITE CKPTFILE-FILE
+               INVALID KEY
+                   WRITE CKPTFILE-FILE
+                       INVALID KEY
+                           DISPLAY
+                               'PARTTWO: UNABLE TO WRITE CHECKPOINT '
+                               'FOR DIAL ' WS-CURRENT-DIAL-ID
+                           IF RETURN-CODE < 8
+                               MOVE 8 TO RETURN-CODE
                            END-IF
-                   END-READ
+                   END-WRITE
+           END-REWRITE.
+           CLOSE CKPTFILE.
+       2650-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2660-CLEAR-CHECKPOINT - A DIAL THAT REACHES END OF FILE HAS NO
+      *                          MORE USE FOR ITS CHECKPOINT; DROP IT
+      *                          SO A LATER, UNRELATED RUN FOR THIS
+      *                          DIAL DOES NOT RESUME PARTWAY THROUGH
+      *****************************************************************
+       2660-CLEAR-CHECKPOINT.
+           OPEN I-O CKPTFILE.
+           IF WS-CKPTFILE-STATUS = '35'
+               OPEN OUTPUT CKPTFILE
+               CLOSE CKPTFILE
+               GO TO 2660-EXIT
+           END-IF.
+           IF WS-CKPTFILE-STATUS NOT = '00'
+               GO TO 2660-EXIT
+           END-IF.
+           MOVE WS-CURRENT-DIAL-ID TO CK-DIAL-ID.
+           DELETE CKPTFILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+           CLOSE CKPTFILE.
+       2660-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2700-WRITE-REPORT - WRITE THIS DIAL'S FINAL STATE AND SCORE
+      *****************************************************************
+       2700-WRITE-REPORT.
+           DISPLAY 'PARTTWO: DIAL ' WS-CURRENT-DIAL-ID
+               ' SCORE ' WS-SCORE.
+           MOVE WS-RUN-DATE TO RP-RUN-DATE.
+           MOVE WS-CURRENT-DIAL-ID TO RP-DIAL-ID.
+           MOVE WS-INPUT-FILENAME TO RP-INPUT-FILE.
+           MOVE WS-STATE TO RP-FINAL-STATE.
+           MOVE WS-SCORE TO RP-FINAL-SCORE.
+           WRITE REPORTFILE-FILE.
+           PERFORM 2750-CHECK-OUTLIER THRU 2750-EXIT.
+           MOVE WS-RUN-DATE TO HS-RUN-DATE.
+           MOVE WS-CURRENT-DIAL-ID TO HS-DIAL-ID.
+           MOVE WS-STATE TO HS-FINAL-STATE.
+           MOVE WS-SCORE TO HS-FINAL-SCORE.
+           WRITE HISTORYFILE-FILE.
+       2700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2750-CHECK-OUTLIER - COMPARE THIS DIAL'S NEW SCORE AGAINST ITS
+      *                       AVERAGE FROM HISTORYFILE AND FLAG A BIG
+      *                       DEVIATION
+      *****************************************************************
+       2750-CHECK-OUTLIER.
+           MOVE 0 TO WS-HIST-MATCH-SUB.
+           MOVE 1 TO WS-HIST-SUB.
+           PERFORM UNTIL WS-HIST-SUB > WS-HIST-ENTRIES
+               OR WS-HIST-MATCH-SUB NOT = 0
+               IF WS-HIST-DIAL-ID (WS-HIST-SUB) = WS-CURRENT-DIAL-ID
+                   MOVE WS-HIST-SUB TO WS-HIST-MATCH-SUB
+               END-IF
+               ADD 1 TO WS-HIST-SUB
            END-PERFORM.
-           CLOSE INPUTFILE.
-           STOP RUN.
+           IF WS-HIST-MATCH-SUB NOT = 0
+               AND WS-HIST-COUNT (WS-HIST-MATCH-SUB) > 0
+               COMPUTE WS-HIST-AVERAGE ROUNDED =
+                   WS-HIST-TOTAL (WS-HIST-MATCH-SUB) /
+                   WS-HIST-COUNT (WS-HIST-MATCH-SUB)
+               COMPUTE WS-HIST-DIFF = WS-SCORE - WS-HIST-AVERAGE
+               IF FUNCTION ABS (WS-HIST-DIFF) > WS-OUTLIER-THRESHOLD
+                   DISPLAY 'PARTTWO: DIAL ' WS-CURRENT-DIAL-ID
+                       ' SCORE ' WS-SCORE ' IS AN OUTLIER - AVERAGE '
+                       'OF LAST ' WS-HIST-COUNT (WS-HIST-MATCH-SUB)
+                       ' RUN(S) IS ' WS-HIST-AVERAGE
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+       2750-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9000-TERMINATE - PRINT A CLOSING SUMMARY AND CLOSE UP
+      *****************************************************************
+       9000-TERMINATE.
+           DISPLAY 'PARTTWO: ' WS-DIAL-COUNT ' DIAL(S) PROCESSED, '
+               'TOTAL SCORE ' WS-TOTAL-SCORE.
+           IF DIALCTLFILE-IS-OPEN
+               CLOSE DIALCTLFILE
+           END-IF.
+           IF REPORTFILE-IS-OPEN
+               CLOSE REPORTFILE
+           END-IF.
+           IF EXCEPTFILE-IS-OPEN
+               CLOSE EXCEPTFILE
+           END-IF.
+           IF HISTORYFILE-IS-OPEN
+               CLOSE HISTORYFILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
